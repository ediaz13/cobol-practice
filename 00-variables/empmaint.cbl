@@ -0,0 +1,234 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    EmpMaintenance.
+000030 AUTHOR.        R MERCADO.
+000040 INSTALLATION.  PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  MODIFICATION HISTORY
+000090*  ---------------------------------------------------------
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------------------------------------------------------
+000120*  08/09/26   RM    ORIGINAL PROGRAM - OPERATOR-DRIVEN EMPLOYEE
+000130*                   MAINTENANCE (ADD/CHANGE/DELETE) AGAINST THE
+000140*                   EMP-MASTER FILE.  BUILT AN OLD/NEW MASTER
+000150*                   PAIR SINCE EMP-MASTER WAS SEQUENTIAL ONLY.
+000160*  08/09/26   RM    EMP-MASTER IS NOW AN INDEXED FILE KEYED BY
+000170*                   EMP-ID, SO MAINTENANCE WAS CHANGED TO ADD,
+000180*                   CHANGE AND DELETE RECORDS DIRECTLY BY KEY
+000190*                   AGAINST EMP-MASTER-FILE ITSELF.  THE OLD
+000200*                   AND NEW MASTER PAIR IS NO LONGER NEEDED.
+000210*  08/09/26   RM    CHECK WS-EMP-FILE-STATUS AFTER THE OPEN AND
+000220*                   STOP THE RUN ON FAILURE INSTEAD OF LEAVING
+000230*                   THE STATUS UNCHECKED.
+000240*****************************************************************
+000250*
+000260*  PROGRAM FUNCTION
+000270*    A CONSOLE, MENU-DRIVEN MAINTENANCE TRANSACTION THAT LETS
+000280*    AN OPERATOR ADD A NEW EMPLOYEE, CHANGE AN EXISTING ONE'S
+000290*    AGE, SALARY, TYPE OR HOURS, OR DELETE A TERMINATED ONE,
+000300*    WITHOUT TOUCHING SOURCE CODE.  EMP-MASTER-FILE IS OPENED
+000310*    I-O AND EVERY CHANGE IS APPLIED DIRECTLY AGAINST IT BY
+000320*    EMP-ID, ITS RECORD KEY.
+000330*
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.   IBM-370.
+000370 OBJECT-COMPUTER.   IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT EMP-MASTER-FILE   ASSIGN TO "EMPMAST"
+000410            ORGANIZATION IS INDEXED
+000420            ACCESS MODE IS DYNAMIC
+000430            RECORD KEY IS EMP-ID
+000440            FILE STATUS IS WS-EMP-FILE-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480*****************************************************************
+000490*  EMP-MASTER-FILE - THE EMPLOYEE MASTER, MAINTAINED DIRECTLY
+000500*  BY EMP-ID.
+000510*****************************************************************
+000520 FD  EMP-MASTER-FILE
+000530     LABEL RECORDS ARE STANDARD
+000540     RECORD CONTAINS 41 CHARACTERS.
+000550     COPY EMPREC.
+000560
+000570 WORKING-STORAGE SECTION.
+000580 77  WS-EMP-FILE-STATUS     PIC X(02) VALUE '00'.
+000590 77  WS-QUIT-SW             PIC X(01) VALUE 'N'.
+000600     88  WS-QUIT-REQUESTED           VALUE 'Y'.
+000610 77  WS-MENU-CHOICE         PIC X(01) VALUE SPACES.
+000620     88  WS-CHOICE-ADD                VALUE '1'.
+000630     88  WS-CHOICE-CHANGE             VALUE '2'.
+000640     88  WS-CHOICE-DELETE             VALUE '3'.
+000650     88  WS-CHOICE-QUIT               VALUE '9'.
+000660 77  WS-RECS-ADDED          PIC 9(7) COMP VALUE ZERO.
+000670 77  WS-RECS-CHANGED        PIC 9(7) COMP VALUE ZERO.
+000680 77  WS-RECS-DELETED        PIC 9(7) COMP VALUE ZERO.
+000690
+000700 PROCEDURE DIVISION.
+000710*****************************************************************
+000720*  0000-MAIN-LOGIC
+000730*    OVERALL CONTROL PARAGRAPH FOR THE MAINTENANCE TRANSACTION.
+000740*****************************************************************
+000750 0000-MAIN-LOGIC.
+000760     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000770     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+000780         UNTIL WS-QUIT-REQUESTED.
+000790     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000800     STOP RUN.
+000810
+000820*****************************************************************
+000830*  1000-INITIALIZE
+000840*    OPEN THE MASTER FILE FOR DIRECT (I-O) MAINTENANCE.
+000850*****************************************************************
+000860 1000-INITIALIZE.
+000870     OPEN I-O EMP-MASTER-FILE.
+000880     IF WS-EMP-FILE-STATUS NOT = '00'
+000890         DISPLAY 'EMP-MASTER-FILE OPEN FAILED, STATUS = '
+000900             WS-EMP-FILE-STATUS
+000910         STOP RUN
+000920     END-IF.
+000930     DISPLAY 'EMPLOYEE MASTER MAINTENANCE - START OF RUN'.
+000940 1000-EXIT.
+000950     EXIT.
+000960
+000970*****************************************************************
+000980*  2000-PROCESS-TRANSACTION
+000990*    SHOW THE MENU, ACCEPT THE OPERATOR'S CHOICE AND CARRY IT
+001000*    OUT AGAINST THE MASTER FILE.
+001010*****************************************************************
+001020 2000-PROCESS-TRANSACTION.
+001030     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+001040     EVALUATE TRUE
+001050         WHEN WS-CHOICE-ADD
+001060             PERFORM 2200-ADD-EMPLOYEE THRU 2200-EXIT
+001070         WHEN WS-CHOICE-CHANGE
+001080             PERFORM 2300-CHANGE-EMPLOYEE THRU 2300-EXIT
+001090         WHEN WS-CHOICE-DELETE
+001100             PERFORM 2400-DELETE-EMPLOYEE THRU 2400-EXIT
+001110         WHEN WS-CHOICE-QUIT
+001120             MOVE 'Y' TO WS-QUIT-SW
+001130         WHEN OTHER
+001140             DISPLAY 'NOT A VALID MENU CHOICE.'
+001150     END-EVALUATE.
+001160 2000-EXIT.
+001170     EXIT.
+001180
+001190*****************************************************************
+001200*  2100-DISPLAY-MENU
+001210*    DISPLAY THE MAINTENANCE MENU AND ACCEPT ONE CHOICE.
+001220*****************************************************************
+001230 2100-DISPLAY-MENU.
+001240     DISPLAY ' '.
+001250     DISPLAY '1 = ADD EMPLOYEE   2 = CHANGE EMPLOYEE'.
+001260     DISPLAY '3 = DELETE EMPLOYEE   9 = QUIT'.
+001270     DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+001280     ACCEPT WS-MENU-CHOICE.
+001290 2100-EXIT.
+001300     EXIT.
+001310
+001320*****************************************************************
+001330*  2200-ADD-EMPLOYEE
+001340*    PROMPT FOR A NEW EMPLOYEE'S FIELDS AND WRITE THE RECORD
+001350*    TO THE MASTER FILE BY ITS NEW EMP-ID.
+001360*****************************************************************
+001370 2200-ADD-EMPLOYEE.
+001380     DISPLAY 'NEW EMPLOYEE ID: ' WITH NO ADVANCING.
+001390     ACCEPT EMP-ID.
+001400     DISPLAY 'NAME: ' WITH NO ADVANCING.
+001410     ACCEPT EMP-NAME.
+001420     DISPLAY 'AGE: ' WITH NO ADVANCING.
+001430     ACCEPT EMP-AGE.
+001440     DISPLAY 'SALARY: ' WITH NO ADVANCING.
+001450     ACCEPT EMP-SALARY.
+001460     DISPLAY 'TYPE (H=HOURLY  S=SALARIED): ' WITH NO ADVANCING.
+001470     ACCEPT EMP-TYPE.
+001480     DISPLAY 'HOURS WORKED: ' WITH NO ADVANCING.
+001490     ACCEPT EMP-HOURS-WORKED.
+001500     WRITE EMP-RECORD
+001510         INVALID KEY
+001520             DISPLAY 'EMPLOYEE ID ALREADY EXISTS - NOT ADDED'
+001530         NOT INVALID KEY
+001540             ADD 1 TO WS-RECS-ADDED
+001550     END-WRITE.
+001560 2200-EXIT.
+001570     EXIT.
+001580
+001590*****************************************************************
+001600*  2300-CHANGE-EMPLOYEE
+001610*    READ AN EXISTING EMPLOYEE BY EMP-ID, PROMPT FOR REVISED
+001620*    FIELD VALUES, AND REWRITE THE RECORD.
+001630*****************************************************************
+001640 2300-CHANGE-EMPLOYEE.
+001650     DISPLAY 'EMPLOYEE ID TO CHANGE: ' WITH NO ADVANCING.
+001660     ACCEPT EMP-ID.
+001670     READ EMP-MASTER-FILE
+001680         INVALID KEY
+001690             DISPLAY 'EMPLOYEE ID NOT FOUND - NOT CHANGED'
+001700         NOT INVALID KEY
+001710             PERFORM 2350-CHANGE-EMPLOYEE-FIELDS
+001720                 THRU 2350-EXIT
+001730     END-READ.
+001740 2300-EXIT.
+001750     EXIT.
+001760
+001770*****************************************************************
+001780*  2350-CHANGE-EMPLOYEE-FIELDS
+001790*    PROMPT FOR AND ACCEPT NEW VALUES FOR THE FIELDS AN
+001800*    OPERATOR IS PERMITTED TO CORRECT, THEN REWRITE THE RECORD.
+001810*****************************************************************
+001820 2350-CHANGE-EMPLOYEE-FIELDS.
+001830     DISPLAY 'NEW AGE: ' WITH NO ADVANCING.
+001840     ACCEPT EMP-AGE.
+001850     DISPLAY 'NEW SALARY: ' WITH NO ADVANCING.
+001860     ACCEPT EMP-SALARY.
+001870     DISPLAY 'NEW TYPE (H=HOURLY  S=SALARIED): '
+001880         WITH NO ADVANCING.
+001890     ACCEPT EMP-TYPE.
+001900     DISPLAY 'NEW HOURS WORKED: ' WITH NO ADVANCING.
+001910     ACCEPT EMP-HOURS-WORKED.
+001920     REWRITE EMP-RECORD
+001930         INVALID KEY
+001940             DISPLAY 'REWRITE FAILED - EMPLOYEE NOT CHANGED'
+001950         NOT INVALID KEY
+001960             ADD 1 TO WS-RECS-CHANGED
+001970     END-REWRITE.
+001980 2350-EXIT.
+001990     EXIT.
+002000
+002010*****************************************************************
+002020*  2400-DELETE-EMPLOYEE
+002030*    READ AN EXISTING EMPLOYEE BY EMP-ID AND, IF FOUND, DELETE
+002040*    THE RECORD FROM THE MASTER FILE.
+002050*****************************************************************
+002060 2400-DELETE-EMPLOYEE.
+002070     DISPLAY 'EMPLOYEE ID TO DELETE: ' WITH NO ADVANCING.
+002080     ACCEPT EMP-ID.
+002090     READ EMP-MASTER-FILE
+002100         INVALID KEY
+002110             DISPLAY 'EMPLOYEE ID NOT FOUND - NOT DELETED'
+002120         NOT INVALID KEY
+002130             DELETE EMP-MASTER-FILE
+002140                 INVALID KEY
+002150                     DISPLAY 'DELETE FAILED'
+002160                 NOT INVALID KEY
+002170                     ADD 1 TO WS-RECS-DELETED
+002180             END-DELETE
+002190     END-READ.
+002200 2400-EXIT.
+002210     EXIT.
+002220
+002230*****************************************************************
+002240*  9000-TERMINATE
+002250*    CLOSE THE MASTER FILE AND REPORT WHAT THE RUN DID.
+002260*****************************************************************
+002270 9000-TERMINATE.
+002280     CLOSE EMP-MASTER-FILE.
+002290     DISPLAY 'EMPLOYEE MASTER MAINTENANCE - END OF RUN'.
+002300     DISPLAY 'RECORDS ADDED:   ' WS-RECS-ADDED.
+002310     DISPLAY 'RECORDS CHANGED: ' WS-RECS-CHANGED.
+002320     DISPLAY 'RECORDS DELETED: ' WS-RECS-DELETED.
+002330 9000-EXIT.
+002340     EXIT.
