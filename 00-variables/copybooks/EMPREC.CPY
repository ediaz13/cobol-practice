@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  EMPREC.CPY
+      *  Employee master record layout.  Shared by the payroll
+      *  calculation pass (VariablesExample) and the employee
+      *  maintenance transaction so both programs agree on the
+      *  shape of an EMP-MASTER record.  EMP-ID is the RECORD KEY
+      *  now that EMP-MASTER is an indexed file.
+      *****************************************************************
+       01  EMP-RECORD.
+           05  EMP-ID              PIC 9(06).
+           05  EMP-NAME            PIC A(20).
+           05  EMP-AGE             PIC 99.
+           05  EMP-SALARY          PIC 9(5)V99.
+           05  EMP-TYPE            PIC X(01).
+               88  EMP-TYPE-HOURLY        VALUE 'H'.
+               88  EMP-TYPE-SALARIED      VALUE 'S'.
+           05  EMP-HOURS-WORKED    PIC 9(3)V99.
