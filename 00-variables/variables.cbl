@@ -1,22 +1,695 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VariablesExample.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-NUMBER1         PIC 9(3) VALUE 100.
-       01  WS-NUMBER2         PIC 9(3) VALUE 200.
-       01  WS-SUM             PIC 9(4).
-       01  WS-NAME            PIC A(20) VALUE 'John Doe'.
-       01  WS-AGE             PIC 99 VALUE 30.
-       01  WS-SALARY          PIC 9(5)V99 VALUE 50000.50.
-       
-       PROCEDURE DIVISION.
-           DISPLAY 'Number 1: ' WS-NUMBER1.
-           DISPLAY 'Number 2: ' WS-NUMBER2.
-           ADD WS-NUMBER1 TO WS-NUMBER2 GIVING WS-SUM.
-           DISPLAY 'Sum: ' WS-SUM.
-           DISPLAY 'Name: ' WS-NAME.
-           DISPLAY 'Age: ' WS-AGE.
-           DISPLAY 'Salary: ' WS-SALARY.
-           STOP RUN.
-           
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VariablesExample.
+000030 AUTHOR.        R MERCADO.
+000040 INSTALLATION.  PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN.  01/05/2019.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  MODIFICATION HISTORY
+000090*  ---------------------------------------------------------
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------------------------------------------------------
+000120*  01/05/19   RM    ORIGINAL PROGRAM - IN-STORAGE VARIABLE DEMO.
+000130*  08/09/26   RM    READ EMPLOYEE DATA FROM EMP-MASTER FILE
+000140*                   INSTEAD OF HARDCODED WORKING-STORAGE VALUES.
+000150*  08/09/26   RM    ADDED GROSS-TO-NET PAY CALCULATION, KEYED
+000160*                   OFF WS-SALARY AND AN AGE-BRACKET TAX RATE.
+000170*  08/09/26   RM    ADDED PAYROLL-REPORT PRINT FILE WITH PAGE
+000180*                   BREAKS AND A CONTROL-TOTAL LINE, REPLACING
+000190*                   DISPLAY-ONLY OUTPUT.
+000200*  08/09/26   RM    ADDED FIELD-LEVEL EDIT CHECKS AHEAD OF THE
+000210*                   PAY CALCULATION, WITH BAD RECORDS ROUTED TO
+000220*                   EMP-EXCEPTIONS INSTEAD OF BEING CALCULATED.
+000230*  08/09/26   RM    ADDED CHECKPOINT/RESTART - WRITES A
+000240*                   CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL
+000250*                   RECORDS AND SKIPS FORWARD PAST ALREADY
+000260*                   PROCESSED RECORDS ON RESTART.
+000270*  08/09/26   RM    ADDED EMPLOYEE-TYPE (HOURLY/SALARIED) AND
+000280*                   BRANCHED THE PAY CALCULATION ON IT.
+000290*  08/09/26   RM    ADDED CONTROL-TOTAL RECONCILIATION AGAINST
+000300*                   CTL-TOTAL-FILE, PRINTED ON THE REPORT.
+000310*  08/09/26   RM    ADDED HR-EXTRACT-FILE, A FIXED-WIDTH FEED OF
+000320*                   NAME/AGE/NET PAY FOR THE DOWNSTREAM HR AND
+000330*                   BENEFITS SYSTEM.
+000340*  08/09/26   RM    CONVERTED EMP-MASTER-FILE TO AN INDEXED FILE
+000350*                   KEYED BY EMP-ID; CHECKPOINT/RESTART NOW KEYS
+000360*                   AND POSITIONS OFF EMP-ID INSTEAD OF EMP-NAME.
+000370*  08/09/26   RM    OPEN CHECKPOINT-FILE EXTEND RATHER THAN
+000380*                   OUTPUT SO A RESTART DOES NOT TRUNCATE THE
+000390*                   CHECKPOINT IT JUST READ; CHECK
+000400*                   WS-EMP-FILE-STATUS AFTER OPENING
+000410*                   EMP-MASTER-FILE; CORRECTED RECORD CONTAINS
+000420*                   ON EMP-EXCEPTIONS, CHECKPOINT-FILE AND
+000430*                   CTL-TOTAL-FILE TO MATCH THEIR RECORD
+000440*                   LAYOUTS; WIDENED THE REPORT AND HR-EXTRACT
+000450*                   PAY FIELDS TO MATCH WS-PAY-FIGURES.
+000460*  08/09/26   RM    OPEN PAYROLL-REPORT/EMP-EXCEPTIONS/
+000470*                   HR-EXTRACT-FILE EXTEND RATHER THAN OUTPUT ON
+000480*                   A RESTART RUN SO THEY ARE NOT TRUNCATED;
+000490*                   CLEAR THE CHECKPOINT FILE ON A NORMAL
+000500*                   END-OF-FILE FINISH SO THE NEXT RUN IS NOT
+000510*                   MISTAKEN FOR A RESTART OF THE COMPLETED RUN;
+000520*                   CORRECTED THE SIZE OF WS-RPT-RECON.
+000530*  08/09/26   RM    CKPT-RECORD NOW CARRIES THE REPORT PAGE
+000540*                   NUMBER SO A RESTART RESUMES PAGE NUMBERING
+000550*                   INSTEAD OF WRITING A NEW "PAGE 1" HEADING
+000560*                   PARTWAY THROUGH THE REPORT; 2150-EDIT-EMPLOYEE
+000570*                   NOW REJECTS A NON-NUMERIC WS-HOURS-WORKED FOR
+000580*                   HOURLY EMPLOYEES AHEAD OF THE PAY CALCULATION;
+000590*                   ADDED AN EMPLOYEE-TYPE COLUMN TO THE REPORT
+000600*                   DETAIL LINE AND RELABELED THE SALARY HEADING
+000610*                   RATE/SALARY SINCE THAT FIELD MEANS AN HOURLY
+000620*                   RATE FOR HOURLY EMPLOYEES.
+000630*****************************************************************
+000640*
+000650*  PROGRAM FUNCTION
+000660*    DRIVES A PER-EMPLOYEE PAYROLL CALCULATION PASS AGAINST
+000670*    THE EMP-MASTER EMPLOYEE FILE.
+000680*
+000690 ENVIRONMENT DIVISION.
+000700 CONFIGURATION SECTION.
+000710 SOURCE-COMPUTER.   IBM-370.
+000720 OBJECT-COMPUTER.   IBM-370.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT EMP-MASTER-FILE    ASSIGN TO "EMPMAST"
+000760            ORGANIZATION IS INDEXED
+000770            ACCESS MODE IS DYNAMIC
+000780            RECORD KEY IS EMP-ID
+000790            FILE STATUS IS WS-EMP-FILE-STATUS.
+000800
+000810     SELECT PAYROLL-REPORT     ASSIGN TO "PAYRPT"
+000820            ORGANIZATION IS SEQUENTIAL.
+000830
+000840     SELECT EMP-EXCEPTIONS     ASSIGN TO "EMPEXCP"
+000850            ORGANIZATION IS SEQUENTIAL.
+000860
+000870     SELECT CHECKPOINT-FILE    ASSIGN TO "CHKPTF"
+000880            ORGANIZATION IS SEQUENTIAL
+000890            FILE STATUS IS WS-CKPT-FILE-STATUS.
+000900
+000910     SELECT CTL-TOTAL-FILE     ASSIGN TO "CTLTOTF"
+000920            ORGANIZATION IS SEQUENTIAL
+000930            FILE STATUS IS WS-CTL-FILE-STATUS.
+000940
+000950     SELECT HR-EXTRACT-FILE    ASSIGN TO "HREXTR"
+000960            ORGANIZATION IS SEQUENTIAL.
+000970
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000*****************************************************************
+001010*  EMP-MASTER-FILE - EMPLOYEE MASTER, ONE RECORD PER EMPLOYEE,
+001020*  INDEXED BY EMP-ID.  ACCESS MODE DYNAMIC SUPPORTS BOTH THIS
+001030*  PROGRAM'S FULL SEQUENTIAL BATCH PASS AND DIRECT READ-BY-KEY
+001040*  INQUIRIES FROM OTHER PROGRAMS.
+001050*****************************************************************
+001060 FD  EMP-MASTER-FILE
+001070     LABEL RECORDS ARE STANDARD
+001080     RECORD CONTAINS 41 CHARACTERS.
+001090     COPY EMPREC.
+001100
+001110*****************************************************************
+001120*  PAYROLL-REPORT - PRINTED PAYROLL SUMMARY, ONE DETAIL LINE
+001130*  PER EMPLOYEE PROCESSED, WITH PAGE BREAKS AND A FINAL
+001140*  CONTROL-TOTAL LINE.
+001150*****************************************************************
+001160 FD  PAYROLL-REPORT
+001170     LABEL RECORDS ARE STANDARD
+001180     RECORD CONTAINS 132 CHARACTERS
+001190     LINAGE IS 55 LINES
+001200         WITH FOOTING AT 52
+001210         LINES AT TOP 2
+001220         LINES AT BOTTOM 2.
+001230 01  RPT-LINE                  PIC X(132).
+001240
+001250*****************************************************************
+001260*  EMP-EXCEPTIONS - EMPLOYEE RECORDS THAT FAIL THE FIELD EDIT
+001270*  CHECKS, WITH A REASON CODE, INSTEAD OF FLOWING INTO THE PAY
+001280*  CALCULATION.
+001290*****************************************************************
+001300 FD  EMP-EXCEPTIONS
+001310     LABEL RECORDS ARE STANDARD
+001320     RECORD CONTAINS 56 CHARACTERS.
+001330 01  EXC-RECORD.
+001340     05  EXC-NAME               PIC A(20).
+001350     05  EXC-AGE                PIC 99.
+001360     05  EXC-SALARY             PIC 9(5)V99.
+001370     05  EXC-REASON-CODE        PIC X(02).
+001380     05  EXC-REASON-TEXT        PIC X(25).
+001390
+001400*****************************************************************
+001410*  CHECKPOINT-FILE - RUN-TOTAL CHECKPOINTS WRITTEN EVERY
+001420*  WS-CHECKPOINT-INTERVAL RECORDS SO A RESTART CAN SKIP PAST
+001430*  WORK ALREADY DONE INSTEAD OF REPROCESSING FROM THE TOP.
+001440*  CHECKPOINTS ARE KEYED ON EMP-ID NOW THAT EMP-MASTER SUPPORTS
+001450*  DIRECT POSITIONING BY KEY.
+001460*****************************************************************
+001470 FD  CHECKPOINT-FILE
+001480     LABEL RECORDS ARE STANDARD
+001490     RECORD CONTAINS 38 CHARACTERS.
+001500 01  CKPT-RECORD.
+001510     05  CKPT-LAST-EMP-ID       PIC 9(06).
+001520     05  CKPT-RECORD-COUNT      PIC 9(7).
+001530     05  CKPT-TOTAL-SALARY      PIC 9(9)V99.
+001540     05  CKPT-TOTAL-NET-PAY     PIC 9(9)V99.
+001550     05  CKPT-PAGE-NUMBER       PIC 9(3).
+001560
+001570*****************************************************************
+001580*  CTL-TOTAL-FILE - INDEPENDENTLY MAINTAINED CONTROL TOTALS FOR
+001590*  THE RUN (EXPECTED EMPLOYEE COUNT AND EXPECTED TOTAL SALARY),
+001600*  RECONCILED AGAINST WHAT THIS RUN ACTUALLY ACCUMULATED.
+001610*****************************************************************
+001620 FD  CTL-TOTAL-FILE
+001630     LABEL RECORDS ARE STANDARD
+001640     RECORD CONTAINS 18 CHARACTERS.
+001650 01  CTL-TOTAL-RECORD.
+001660     05  CTL-EXPECTED-COUNT     PIC 9(7).
+001670     05  CTL-EXPECTED-SALARY    PIC 9(9)V99.
+001680
+001690*****************************************************************
+001700*  HR-EXTRACT-FILE - FIXED-WIDTH FEED OF EMPLOYEE NAME, AGE AND
+001710*  COMPUTED NET PAY FOR THE DOWNSTREAM HR/BENEFITS SYSTEM.  ONE
+001720*  RECORD IS WRITTEN FOR EACH EMPLOYEE THAT CLEARS THE EDIT
+001730*  CHECKS AND IS CARRIED THROUGH THE PAY CALCULATION.
+001740*****************************************************************
+001750 FD  HR-EXTRACT-FILE
+001760     LABEL RECORDS ARE STANDARD
+001770     RECORD CONTAINS 31 CHARACTERS.
+001780 01  HRX-RECORD.
+001790     05  HRX-NAME               PIC A(20).
+001800     05  HRX-AGE                PIC 99.
+001810     05  HRX-NET-PAY            PIC 9(7)V99.
+001820
+001830 WORKING-STORAGE SECTION.
+001840 77  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+001850     88  WS-EOF                       VALUE 'Y'.
+001860     88  WS-NOT-EOF                   VALUE 'N'.
+001870 77  WS-PAGE-NUMBER         PIC 9(3) VALUE ZERO.
+001880 77  WS-VALID-RECORD-SW     PIC X(01) VALUE 'Y'.
+001890     88  WS-VALID-RECORD             VALUE 'Y'.
+001900     88  WS-INVALID-RECORD           VALUE 'N'.
+001910 77  WS-REASON-CODE         PIC X(02) VALUE SPACES.
+001920 77  WS-REASON-TEXT         PIC X(25) VALUE SPACES.
+001930 77  WS-CHECKPOINT-INTERVAL PIC 9(5) COMP VALUE 100.
+001940 77  WS-RECS-SINCE-CKPT     PIC 9(5) COMP VALUE ZERO.
+001950 77  WS-RESTART-SW          PIC X(01) VALUE 'N'.
+001960     88  WS-RESTART-RUN               VALUE 'Y'.
+001970     88  WS-NOT-RESTART-RUN           VALUE 'N'.
+001980 77  WS-RESTART-EMP-ID      PIC 9(06) VALUE ZERO.
+001990 77  WS-EMP-FILE-STATUS     PIC X(02) VALUE '00'.
+002000 77  WS-CKPT-FILE-STATUS    PIC X(02) VALUE '00'.
+002010 77  WS-CKPT-EOF-SW         PIC X(01) VALUE 'N'.
+002020     88  WS-CKPT-EOF                  VALUE 'Y'.
+002030 77  WS-CTL-FILE-STATUS     PIC X(02) VALUE '00'.
+002040 77  WS-CTL-EXPECTED-COUNT  PIC 9(7) VALUE ZERO.
+002050 77  WS-CTL-EXPECTED-SALARY PIC 9(9)V99 VALUE ZERO.
+002060 77  WS-CTL-AVAILABLE-SW    PIC X(01) VALUE 'N'.
+002070     88  WS-CTL-AVAILABLE             VALUE 'Y'.
+002080
+002090 01  WS-EMP-ID              PIC 9(06).
+002100 01  WS-NAME                PIC A(20).
+002110 01  WS-AGE                 PIC 99.
+002120 01  WS-SALARY              PIC 9(5)V99.
+002130 01  WS-EMPLOYEE-TYPE       PIC X(01).
+002140     88  WS-TYPE-HOURLY              VALUE 'H'.
+002150     88  WS-TYPE-SALARIED            VALUE 'S'.
+002160 01  WS-HOURS-WORKED        PIC 9(3)V99.
+002170
+002180*****************************************************************
+002190*  WS-PAY-FIGURES - GROSS-TO-NET RESULT OF THE PAY CALCULATION
+002200*  FOR THE EMPLOYEE CURRENTLY BEING PROCESSED.
+002210*****************************************************************
+002220 01  WS-PAY-FIGURES.
+002230     05  WS-GROSS-PAY           PIC 9(7)V99 VALUE ZERO.
+002240     05  WS-TAX-RATE            PIC V999 VALUE ZERO.
+002250     05  WS-TAX-AMOUNT          PIC 9(7)V99 VALUE ZERO.
+002260     05  WS-NET-PAY             PIC 9(7)V99 VALUE ZERO.
+002270
+002280*****************************************************************
+002290*  WS-RUN-TOTALS - CONTROL TOTALS ACCUMULATED ACROSS THE WHOLE
+002300*  EMP-MASTER RUN, PRINTED ON THE FINAL REPORT LINE.
+002310*****************************************************************
+002320 01  WS-RUN-TOTALS.
+002330     05  WS-TOTAL-EMPLOYEES     PIC 9(7) VALUE ZERO.
+002340     05  WS-TOTAL-SALARY        PIC 9(9)V99 VALUE ZERO.
+002350     05  WS-TOTAL-NET-PAY       PIC 9(9)V99 VALUE ZERO.
+002360
+002370*****************************************************************
+002380*  PAYROLL-REPORT PRINT LINES - HEADINGS, DETAIL AND THE
+002390*  FINAL CONTROL-TOTAL LINE.  BUILT HERE, THEN MOVED TO
+002400*  RPT-LINE FOR WRITE.
+002410*****************************************************************
+002420 01  WS-RPT-HEADING-1.
+002430     05  FILLER                 PIC X(35) VALUE SPACES.
+002440     05  FILLER                 PIC X(25)
+002450             VALUE 'PAYROLL PROCESSING REPORT'.
+002460     05  FILLER                 PIC X(63) VALUE SPACES.
+002470     05  FILLER                 PIC X(5)  VALUE 'PAGE '.
+002480     05  RPT-H1-PAGE            PIC ZZZ9.
+002490
+002500 01  WS-RPT-HEADING-2.
+002510     05  FILLER                 PIC X(20) VALUE 'EMPLOYEE NAME'.
+002520     05  FILLER                 PIC X(6)  VALUE 'AGE'.
+002530     05  FILLER                 PIC X(10) VALUE 'TYPE'.
+002540     05  FILLER                 PIC X(14) VALUE 'RATE/SALARY'.
+002550     05  FILLER                 PIC X(14) VALUE 'GROSS PAY'.
+002560     05  FILLER                 PIC X(14) VALUE 'TAX AMOUNT'.
+002570     05  FILLER                 PIC X(14) VALUE 'NET PAY'.
+002580     05  FILLER                 PIC X(40) VALUE SPACES.
+002590
+002600 01  WS-RPT-DETAIL.
+002610     05  RPT-D-NAME             PIC X(20).
+002620     05  FILLER                 PIC X(6)  VALUE SPACES.
+002630     05  RPT-D-AGE              PIC ZZ9.
+002640     05  FILLER                 PIC X(3)  VALUE SPACES.
+002650     05  RPT-D-TYPE             PIC X(8).
+002660     05  FILLER                 PIC X(2)  VALUE SPACES.
+002670     05  RPT-D-SALARY           PIC ZZ,ZZ9.99.
+002680     05  FILLER                 PIC X(3)  VALUE SPACES.
+002690     05  RPT-D-GROSS            PIC ZZZ,ZZZ,ZZ9.99.
+002700     05  FILLER                 PIC X(3)  VALUE SPACES.
+002710     05  RPT-D-TAX              PIC ZZZ,ZZZ,ZZ9.99.
+002720     05  FILLER                 PIC X(3)  VALUE SPACES.
+002730     05  RPT-D-NET              PIC ZZZ,ZZZ,ZZ9.99.
+002740     05  FILLER                 PIC X(30) VALUE SPACES.
+002750
+002760 01  WS-RPT-TOTAL.
+002770     05  FILLER                 PIC X(20)
+002780             VALUE 'CONTROL TOTALS -->'.
+002790     05  FILLER                 PIC X(9)  VALUE SPACES.
+002800     05  RPT-T-COUNT            PIC ZZZ,ZZ9  VALUE ZERO.
+002810     05  FILLER                 PIC X(4)  VALUE ' EMP'.
+002820     05  FILLER                 PIC X(6)  VALUE SPACES.
+002830     05  RPT-T-SALARY           PIC ZZZ,ZZ9.99.
+002840     05  FILLER                 PIC X(15) VALUE SPACES.
+002850     05  RPT-T-NET              PIC ZZZ,ZZ9.99.
+002860     05  FILLER                 PIC X(51) VALUE SPACES.
+002870
+002880*****************************************************************
+002890*  WS-RPT-RECON - CONTROL-TOTAL RECONCILIATION LINE.  ONE LINE
+002900*  EACH FOR EMPLOYEE COUNT AND TOTAL SALARY, EXPECTED VS.
+002910*  ACTUAL, WITH A MATCH/MISMATCH FLAG.
+002920*****************************************************************
+002930 01  WS-RPT-RECON.
+002940     05  RPT-R-LABEL            PIC X(20).
+002950     05  FILLER                 PIC X(5)  VALUE SPACES.
+002960     05  FILLER                 PIC X(10) VALUE 'EXPECTED '.
+002970     05  RPT-R-EXPECTED         PIC ZZZ,ZZZ,ZZ9.99.
+002980     05  FILLER                 PIC X(5)  VALUE SPACES.
+002990     05  FILLER                 PIC X(8)  VALUE 'ACTUAL '.
+003000     05  RPT-R-ACTUAL           PIC ZZZ,ZZZ,ZZ9.99.
+003010     05  FILLER                 PIC X(4)  VALUE SPACES.
+003020     05  RPT-R-STATUS           PIC X(9).
+003030     05  FILLER                 PIC X(43) VALUE SPACES.
+003040
+003050 PROCEDURE DIVISION.
+003060*****************************************************************
+003070*  0000-MAIN-LOGIC
+003080*    OVERALL CONTROL PARAGRAPH FOR THE PAYROLL PASS.
+003090*****************************************************************
+003100 0000-MAIN-LOGIC.
+003110     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003120     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+003130         UNTIL WS-EOF.
+003140     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003150     STOP RUN.
+003160
+003170*****************************************************************
+003180*  1000-INITIALIZE
+003190*    OPEN THE MASTER FILE AND PRIME THE PROCESSING LOOP.
+003200*****************************************************************
+003210 1000-INITIALIZE.
+003220     OPEN INPUT EMP-MASTER-FILE.
+003230     IF WS-EMP-FILE-STATUS NOT = '00'
+003240         DISPLAY 'EMP-MASTER-FILE OPEN FAILED, STATUS = '
+003250             WS-EMP-FILE-STATUS
+003260         STOP RUN
+003270     END-IF.
+003280     PERFORM 1100-READ-PRIOR-CHECKPOINT THRU 1100-EXIT.
+003290     PERFORM 1150-OPEN-RUN-OUTPUT-FILES THRU 1150-EXIT.
+003300     PERFORM 1300-WRITE-REPORT-HEADINGS THRU 1300-EXIT.
+003310     OPEN EXTEND CHECKPOINT-FILE.
+003320     PERFORM 1200-READ-CONTROL-TOTALS THRU 1200-EXIT.
+003330     IF WS-RESTART-RUN
+003340         PERFORM 1400-SKIP-TO-RESTART-POINT THRU 1400-EXIT
+003350     END-IF.
+003360     PERFORM 2100-READ-EMP-MASTER THRU 2100-EXIT.
+003370 1000-EXIT.
+003380     EXIT.
+003390
+003400*****************************************************************
+003410*  1100-READ-PRIOR-CHECKPOINT
+003420*    IF A CHECKPOINT FILE SURVIVES FROM A PRIOR, INCOMPLETE
+003430*    RUN, READ IT THROUGH TO ITS LAST RECORD AND RESTORE THE
+003440*    RUN TOTALS AND LAST-PROCESSED KEY FROM IT.
+003450*****************************************************************
+003460 1100-READ-PRIOR-CHECKPOINT.
+003470     OPEN INPUT CHECKPOINT-FILE.
+003480     IF WS-CKPT-FILE-STATUS = '35'
+003490         CLOSE CHECKPOINT-FILE
+003500     ELSE
+003510         PERFORM 1110-READ-CHECKPOINT-RECORD THRU 1110-EXIT
+003520         PERFORM 1110-READ-CHECKPOINT-RECORD THRU 1110-EXIT
+003530             UNTIL WS-CKPT-EOF
+003540         CLOSE CHECKPOINT-FILE
+003550     END-IF.
+003560 1100-EXIT.
+003570     EXIT.
+003580
+003590*****************************************************************
+003600*  1110-READ-CHECKPOINT-RECORD
+003610*    READ ONE CHECKPOINT RECORD.  THE LAST RECORD READ BEFORE
+003620*    END OF FILE IS THE MOST RECENT CHECKPOINT FROM THE PRIOR
+003630*    RUN, SO EACH SUCCESSFUL READ SAVES ITS VALUES.
+003640*****************************************************************
+003650 1110-READ-CHECKPOINT-RECORD.
+003660     READ CHECKPOINT-FILE
+003670         AT END
+003680             MOVE 'Y' TO WS-CKPT-EOF-SW
+003690         NOT AT END
+003700             MOVE 'Y'                TO WS-RESTART-SW
+003710             MOVE CKPT-LAST-EMP-ID   TO WS-RESTART-EMP-ID
+003720             MOVE CKPT-RECORD-COUNT  TO WS-TOTAL-EMPLOYEES
+003730             MOVE CKPT-TOTAL-SALARY  TO WS-TOTAL-SALARY
+003740             MOVE CKPT-TOTAL-NET-PAY TO WS-TOTAL-NET-PAY
+003750             MOVE CKPT-PAGE-NUMBER   TO WS-PAGE-NUMBER
+003760     END-READ.
+003770 1110-EXIT.
+003780     EXIT.
+003790
+003800*****************************************************************
+003810*  1150-OPEN-RUN-OUTPUT-FILES
+003820*    OPEN THE REPORT, EXCEPTION AND HR-EXTRACT FILES.  ON A
+003830*    RESTART RUN (A PRIOR CHECKPOINT WAS FOUND) THEY ARE OPENED
+003840*    EXTEND SO THE OUTPUT ALREADY PRODUCED BEFORE THE ABEND IS
+003850*    NOT TRUNCATED; OTHERWISE THEY ARE OPENED OUTPUT AS A FRESH
+003860*    RUN'S OUTPUT ALWAYS IS.
+003870*****************************************************************
+003880 1150-OPEN-RUN-OUTPUT-FILES.
+003890     IF WS-RESTART-RUN
+003900         OPEN EXTEND PAYROLL-REPORT
+003910         OPEN EXTEND EMP-EXCEPTIONS
+003920         OPEN EXTEND HR-EXTRACT-FILE
+003930     ELSE
+003940         OPEN OUTPUT PAYROLL-REPORT
+003950         OPEN OUTPUT EMP-EXCEPTIONS
+003960         OPEN OUTPUT HR-EXTRACT-FILE
+003970     END-IF.
+003980 1150-EXIT.
+003990     EXIT.
+004000
+004010*****************************************************************
+004020*  1200-READ-CONTROL-TOTALS
+004030*    IF AN INDEPENDENTLY-MAINTAINED CONTROL-TOTAL RECORD IS
+004040*    AVAILABLE, READ THE EXPECTED EMPLOYEE COUNT AND EXPECTED
+004050*    TOTAL SALARY FROM IT FOR LATER RECONCILIATION AGAINST THE
+004060*    ACTUAL RUN TOTALS.  IF THE FILE DOES NOT EXIST, SKIP
+004070*    RECONCILIATION RATHER THAN FAILING THE RUN.
+004080*****************************************************************
+004090 1200-READ-CONTROL-TOTALS.
+004100     OPEN INPUT CTL-TOTAL-FILE.
+004110     IF WS-CTL-FILE-STATUS = '35'
+004120         CLOSE CTL-TOTAL-FILE
+004130     ELSE
+004140         READ CTL-TOTAL-FILE
+004150             NOT AT END
+004160                 MOVE 'Y' TO WS-CTL-AVAILABLE-SW
+004170                 MOVE CTL-EXPECTED-COUNT  TO WS-CTL-EXPECTED-COUNT
+004180                 MOVE CTL-EXPECTED-SALARY
+004190                     TO WS-CTL-EXPECTED-SALARY
+004200         END-READ
+004210         CLOSE CTL-TOTAL-FILE
+004220     END-IF.
+004230 1200-EXIT.
+004240     EXIT.
+004250
+004260*****************************************************************
+004270*  1400-SKIP-TO-RESTART-POINT
+004280*    ON RESTART, POSITION EMP-MASTER-FILE DIRECTLY AT THE
+004290*    RECORD FOLLOWING THE LAST ONE SUCCESSFULLY PROCESSED,
+004300*    RATHER THAN READING AND DISCARDING EVERY RECORD AHEAD
+004310*    OF IT.
+004320*****************************************************************
+004330 1400-SKIP-TO-RESTART-POINT.
+004340     MOVE WS-RESTART-EMP-ID TO EMP-ID.
+004350     START EMP-MASTER-FILE KEY GREATER THAN EMP-ID
+004360         INVALID KEY
+004370             MOVE 'Y' TO WS-EOF-SWITCH
+004380     END-START.
+004390 1400-EXIT.
+004400     EXIT.
+004410
+004420*****************************************************************
+004430*  1300-WRITE-REPORT-HEADINGS
+004440*    ADVANCE TO A NEW PAGE AND WRITE THE TWO HEADING LINES.
+004450*****************************************************************
+004460 1300-WRITE-REPORT-HEADINGS.
+004470     ADD 1 TO WS-PAGE-NUMBER.
+004480     MOVE WS-PAGE-NUMBER TO RPT-H1-PAGE.
+004490     MOVE WS-RPT-HEADING-1 TO RPT-LINE.
+004500     WRITE RPT-LINE AFTER ADVANCING PAGE.
+004510     MOVE WS-RPT-HEADING-2 TO RPT-LINE.
+004520     WRITE RPT-LINE AFTER ADVANCING 2 LINES.
+004530 1300-EXIT.
+004540     EXIT.
+004550
+004560*****************************************************************
+004570*  2000-PROCESS-EMPLOYEE
+004580*    HANDLE ONE EMPLOYEE MASTER RECORD, THEN READ THE NEXT.
+004590*****************************************************************
+004600 2000-PROCESS-EMPLOYEE.
+004610     MOVE EMP-ID           TO WS-EMP-ID.
+004620     MOVE EMP-NAME         TO WS-NAME.
+004630     MOVE EMP-AGE          TO WS-AGE.
+004640     MOVE EMP-SALARY       TO WS-SALARY.
+004650     MOVE EMP-TYPE         TO WS-EMPLOYEE-TYPE.
+004660     MOVE EMP-HOURS-WORKED TO WS-HOURS-WORKED.
+004670     PERFORM 2150-EDIT-EMPLOYEE THRU 2150-EXIT.
+004680     IF WS-VALID-RECORD
+004690         PERFORM 2200-CALCULATE-PAY THRU 2200-EXIT
+004700         ADD 1 TO WS-TOTAL-EMPLOYEES
+004710         ADD WS-SALARY  TO WS-TOTAL-SALARY
+004720         ADD WS-NET-PAY TO WS-TOTAL-NET-PAY
+004730         PERFORM 2300-WRITE-REPORT-DETAIL THRU 2300-EXIT
+004740         PERFORM 2350-WRITE-HR-EXTRACT THRU 2350-EXIT
+004750     ELSE
+004760         PERFORM 2160-WRITE-EXCEPTION THRU 2160-EXIT
+004770     END-IF.
+004780     ADD 1 TO WS-RECS-SINCE-CKPT.
+004790     IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+004800         PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+004810     END-IF.
+004820     PERFORM 2100-READ-EMP-MASTER THRU 2100-EXIT.
+004830 2000-EXIT.
+004840     EXIT.
+004850
+004860*****************************************************************
+004870*  2150-EDIT-EMPLOYEE
+004880*    VALIDATE AGE AND SALARY AHEAD OF THE PAY CALCULATION.
+004890*    SETS WS-VALID-RECORD-SW AND WS-REASON-CODE/WS-REASON-TEXT
+004900*    FOR ANY RECORD THAT FAILS.
+004910*****************************************************************
+004920 2150-EDIT-EMPLOYEE.
+004930     MOVE 'Y' TO WS-VALID-RECORD-SW.
+004940     EVALUATE TRUE
+004950         WHEN WS-AGE NOT NUMERIC
+004960             MOVE 'N'  TO WS-VALID-RECORD-SW
+004970             MOVE 'A1' TO WS-REASON-CODE
+004980             MOVE 'AGE NOT NUMERIC' TO WS-REASON-TEXT
+004990         WHEN WS-AGE < 16 OR WS-AGE > 99
+005000             MOVE 'N'  TO WS-VALID-RECORD-SW
+005010             MOVE 'A2' TO WS-REASON-CODE
+005020             MOVE 'AGE OUTSIDE WORKING RANGE' TO WS-REASON-TEXT
+005030         WHEN WS-SALARY NOT NUMERIC
+005040             MOVE 'N'  TO WS-VALID-RECORD-SW
+005050             MOVE 'S1' TO WS-REASON-CODE
+005060             MOVE 'SALARY NOT NUMERIC' TO WS-REASON-TEXT
+005070         WHEN WS-SALARY = ZERO
+005080             MOVE 'N'  TO WS-VALID-RECORD-SW
+005090             MOVE 'S2' TO WS-REASON-CODE
+005100             MOVE 'SALARY IS ZERO' TO WS-REASON-TEXT
+005110         WHEN WS-TYPE-HOURLY AND WS-HOURS-WORKED NOT NUMERIC
+005120             MOVE 'N'  TO WS-VALID-RECORD-SW
+005130             MOVE 'H1' TO WS-REASON-CODE
+005140             MOVE 'HOURS WORKED NOT NUMERIC' TO WS-REASON-TEXT
+005150         WHEN WS-TYPE-HOURLY OR WS-TYPE-SALARIED
+005160             CONTINUE
+005170         WHEN OTHER
+005180             MOVE 'N'  TO WS-VALID-RECORD-SW
+005190             MOVE 'T1' TO WS-REASON-CODE
+005200             MOVE 'EMPLOYEE TYPE NOT H OR S' TO WS-REASON-TEXT
+005210     END-EVALUATE.
+005220 2150-EXIT.
+005230     EXIT.
+005240
+005250*****************************************************************
+005260*  2160-WRITE-EXCEPTION
+005270*    WRITE A FAILED EDIT TO THE EXCEPTION FILE WITH ITS
+005280*    REASON CODE, RATHER THAN LETTING IT REACH THE CALCULATION.
+005290*****************************************************************
+005300 2160-WRITE-EXCEPTION.
+005310     MOVE WS-NAME          TO EXC-NAME.
+005320     MOVE WS-AGE           TO EXC-AGE.
+005330     MOVE WS-SALARY        TO EXC-SALARY.
+005340     MOVE WS-REASON-CODE   TO EXC-REASON-CODE.
+005350     MOVE WS-REASON-TEXT   TO EXC-REASON-TEXT.
+005360     WRITE EXC-RECORD.
+005370 2160-EXIT.
+005380     EXIT.
+005390
+005400*****************************************************************
+005410*  2400-WRITE-CHECKPOINT
+005420*    WRITE A CHECKPOINT RECORD CAPTURING THE LAST EMPLOYEE
+005430*    PROCESSED AND THE RUN TOTALS SO FAR, THEN RESET THE
+005440*    RECORDS-SINCE-CHECKPOINT COUNTER.
+005450*****************************************************************
+005460 2400-WRITE-CHECKPOINT.
+005470     MOVE WS-EMP-ID          TO CKPT-LAST-EMP-ID.
+005480     MOVE WS-TOTAL-EMPLOYEES TO CKPT-RECORD-COUNT.
+005490     MOVE WS-TOTAL-SALARY    TO CKPT-TOTAL-SALARY.
+005500     MOVE WS-TOTAL-NET-PAY   TO CKPT-TOTAL-NET-PAY.
+005510     MOVE WS-PAGE-NUMBER     TO CKPT-PAGE-NUMBER.
+005520     WRITE CKPT-RECORD.
+005530     MOVE ZERO TO WS-RECS-SINCE-CKPT.
+005540 2400-EXIT.
+005550     EXIT.
+005560
+005570*****************************************************************
+005580*  2300-WRITE-REPORT-DETAIL
+005590*    BUILD AND WRITE ONE DETAIL LINE FOR THE CURRENT EMPLOYEE,
+005600*    STARTING A NEW PAGE WHEN THE LINAGE FOOTING IS REACHED.
+005610*****************************************************************
+005620 2300-WRITE-REPORT-DETAIL.
+005630     MOVE WS-NAME       TO RPT-D-NAME.
+005640     MOVE WS-AGE        TO RPT-D-AGE.
+005650     EVALUATE TRUE
+005660         WHEN WS-TYPE-HOURLY
+005670             MOVE 'HOURLY'   TO RPT-D-TYPE
+005680         WHEN WS-TYPE-SALARIED
+005690             MOVE 'SALARIED' TO RPT-D-TYPE
+005700     END-EVALUATE.
+005710     MOVE WS-SALARY     TO RPT-D-SALARY.
+005720     MOVE WS-GROSS-PAY  TO RPT-D-GROSS.
+005730     MOVE WS-TAX-AMOUNT TO RPT-D-TAX.
+005740     MOVE WS-NET-PAY    TO RPT-D-NET.
+005750     MOVE WS-RPT-DETAIL TO RPT-LINE.
+005760     WRITE RPT-LINE AFTER ADVANCING 1 LINE
+005770         AT END-OF-PAGE
+005780             PERFORM 1300-WRITE-REPORT-HEADINGS THRU 1300-EXIT
+005790     END-WRITE.
+005800 2300-EXIT.
+005810     EXIT.
+005820
+005830*****************************************************************
+005840*  2350-WRITE-HR-EXTRACT
+005850*    WRITE ONE FIXED-WIDTH EXTRACT RECORD FOR THE CURRENT
+005860*    EMPLOYEE TO THE HR/BENEFITS FEED FILE.
+005870*****************************************************************
+005880 2350-WRITE-HR-EXTRACT.
+005890     MOVE WS-NAME    TO HRX-NAME.
+005900     MOVE WS-AGE     TO HRX-AGE.
+005910     MOVE WS-NET-PAY TO HRX-NET-PAY.
+005920     WRITE HRX-RECORD.
+005930 2350-EXIT.
+005940     EXIT.
+005950
+005960*****************************************************************
+005970*  2200-CALCULATE-PAY
+005980*    COMPUTE GROSS PAY, WITHHOLDING TAX AND NET PAY FOR THE
+005990*    EMPLOYEE CURRENTLY IN WORKING-STORAGE.  HOURLY EMPLOYEES
+006000*    HAVE WS-SALARY TREATED AS A RATE AND MULTIPLIED BY HOURS
+006010*    WORKED; SALARIED EMPLOYEES KEEP THE FLAT-AMOUNT TREATMENT.
+006020*    THE TAX RATE IS DRIVEN OFF AN AGE BRACKET UNTIL A REAL
+006030*    TAX TABLE IS INTERFACED.
+006040*****************************************************************
+006050 2200-CALCULATE-PAY.
+006060     IF WS-TYPE-HOURLY
+006070         MULTIPLY WS-SALARY BY WS-HOURS-WORKED
+006080             GIVING WS-GROSS-PAY ROUNDED
+006090     ELSE
+006100         MOVE WS-SALARY TO WS-GROSS-PAY
+006110     END-IF.
+006120     EVALUATE TRUE
+006130         WHEN WS-AGE < 25
+006140             MOVE .100 TO WS-TAX-RATE
+006150         WHEN WS-AGE < 55
+006160             MOVE .200 TO WS-TAX-RATE
+006170         WHEN OTHER
+006180             MOVE .150 TO WS-TAX-RATE
+006190     END-EVALUATE.
+006200     MULTIPLY WS-GROSS-PAY BY WS-TAX-RATE GIVING WS-TAX-AMOUNT
+006210         ROUNDED.
+006220     SUBTRACT WS-TAX-AMOUNT FROM WS-GROSS-PAY
+006230         GIVING WS-NET-PAY.
+006240 2200-EXIT.
+006250     EXIT.
+006260
+006270*****************************************************************
+006280*  2100-READ-EMP-MASTER
+006290*    READ THE NEXT EMPLOYEE RECORD, SETTING THE EOF SWITCH
+006300*    WHEN THE MASTER FILE IS EXHAUSTED.
+006310*****************************************************************
+006320 2100-READ-EMP-MASTER.
+006330     READ EMP-MASTER-FILE NEXT RECORD
+006340         AT END
+006350             MOVE 'Y' TO WS-EOF-SWITCH
+006360     END-READ.
+006370 2100-EXIT.
+006380     EXIT.
+006390
+006400*****************************************************************
+006410*  9000-TERMINATE
+006420*    CLOSE FILES AND RETURN CONTROL TO THE OPERATING SYSTEM.
+006430*****************************************************************
+006440 9000-TERMINATE.
+006450     MOVE WS-TOTAL-EMPLOYEES TO RPT-T-COUNT.
+006460     MOVE WS-TOTAL-SALARY    TO RPT-T-SALARY.
+006470     MOVE WS-TOTAL-NET-PAY   TO RPT-T-NET.
+006480     MOVE WS-RPT-TOTAL TO RPT-LINE.
+006490     WRITE RPT-LINE AFTER ADVANCING 2 LINES.
+006500     IF WS-CTL-AVAILABLE
+006510         PERFORM 9100-RECONCILE-TOTALS THRU 9100-EXIT
+006520     END-IF.
+006530     CLOSE EMP-MASTER-FILE.
+006540     CLOSE PAYROLL-REPORT.
+006550     CLOSE EMP-EXCEPTIONS.
+006560     CLOSE CHECKPOINT-FILE.
+006570*    THE RUN REACHED END OF FILE, SO IT COMPLETED NORMALLY
+006580*    RATHER THAN ABENDING PARTWAY THROUGH.  CLEAR THE CHECKPOINT
+006590*    FILE SO THE NEXT INVOCATION IS NOT MISTAKEN FOR A RESTART
+006600*    OF THIS COMPLETED RUN.
+006610     OPEN OUTPUT CHECKPOINT-FILE.
+006620     CLOSE CHECKPOINT-FILE.
+006630     CLOSE HR-EXTRACT-FILE.
+006640 9000-EXIT.
+006650     EXIT.
+006660
+006670*****************************************************************
+006680*  9100-RECONCILE-TOTALS
+006690*    COMPARE THE ACTUAL RUN TOTALS AGAINST THE INDEPENDENTLY
+006700*    MAINTAINED CONTROL TOTALS AND PRINT A RECONCILIATION LINE
+006710*    FOR EACH, FLAGGING ANY MISMATCH.
+006720*****************************************************************
+006730 9100-RECONCILE-TOTALS.
+006740     MOVE 'EMPLOYEE COUNT'      TO RPT-R-LABEL.
+006750     MOVE WS-CTL-EXPECTED-COUNT TO RPT-R-EXPECTED.
+006760     MOVE WS-TOTAL-EMPLOYEES    TO RPT-R-ACTUAL.
+006770     IF WS-TOTAL-EMPLOYEES = WS-CTL-EXPECTED-COUNT
+006780         MOVE 'MATCH'    TO RPT-R-STATUS
+006790     ELSE
+006800         MOVE 'MISMATCH' TO RPT-R-STATUS
+006810     END-IF.
+006820     MOVE WS-RPT-RECON TO RPT-LINE.
+006830     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+006840     MOVE 'TOTAL SALARY'        TO RPT-R-LABEL.
+006850     MOVE WS-CTL-EXPECTED-SALARY TO RPT-R-EXPECTED.
+006860     MOVE WS-TOTAL-SALARY        TO RPT-R-ACTUAL.
+006870     IF WS-TOTAL-SALARY = WS-CTL-EXPECTED-SALARY
+006880         MOVE 'MATCH'    TO RPT-R-STATUS
+006890     ELSE
+006900         MOVE 'MISMATCH' TO RPT-R-STATUS
+006910     END-IF.
+006920     MOVE WS-RPT-RECON TO RPT-LINE.
+006930     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+006940 9100-EXIT.
+006950     EXIT.
